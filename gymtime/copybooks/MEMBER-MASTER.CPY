@@ -0,0 +1,9 @@
+      *****************************************************************
+      * MEMBER-MASTER-RECORD
+      * One record per member, keyed by MEMBER-ID-KEY, so attendance
+      * and plan history can be told apart across members.
+      *****************************************************************
+       01 MEMBER-MASTER-RECORD.
+         05 MEMBER-ID-KEY PIC X(6).
+         05 MEMBER-VISIT-COUNT PIC 9(5).
+         05 MEMBER-NO-STREAK PIC 9(3).
