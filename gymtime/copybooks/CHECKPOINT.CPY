@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CHECKPOINT-RECORD
+      * Keyed by member, one in-flight record per session. Written
+      * before each major step of PROGRAM1 so an interrupted run can
+      * be picked back up on the next run instead of starting cold.
+      * Deleted once the session completes normally.
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+         05 CKPT-MEMBER-ID PIC X(6).
+         05 CKPT-DATE PIC 9(8).
+         05 CKPT-ANSWER PIC X(1).
+         05 CKPT-PLAN PIC X(4).
+         05 CKPT-STEP PIC X(8).
+           88 CKPT-STEP-ANSWERED VALUE 'ANSWERED'.
+           88 CKPT-STEP-PLANNED VALUE 'PLANNED'.
+           88 CKPT-STEP-DONE VALUE 'DONE'.
