@@ -0,0 +1,15 @@
+      *****************************************************************
+      * GYM-LOG-RECORD
+      * One record per PROGRAM1 run: date, the YES-OR-NO answer, and
+      * (when the member went) the TRAINING-PLAN that was chosen.
+      *****************************************************************
+       01 GYM-LOG-RECORD.
+         05 LOG-MEMBER-ID PIC X(6).
+         05 LOG-DATE PIC 9(8).
+         05 LOG-ANSWER PIC X(1).
+           88 LOG-YES-TO-GYM VALUE 'Y', 'y'.
+           88 LOG-NO-TO-GYM VALUE 'N', 'n'.
+         05 LOG-PLAN PIC X(4).
+           88 LOG-PUSH-PLAN VALUE 'PUSH'.
+           88 LOG-PULL-PLAN VALUE 'PULL'.
+           88 LOG-LEGS-PLAN VALUE 'LEGS'.
