@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PUSH-PROGRAM
+      * Passed from PROGRAM1 to the push_program submodule: the day's
+      * push exercises with their sets, reps and working weight.
+      *****************************************************************
+       01 PUSH-PROGRAM.
+         05 PUSH-EXERCISE-TABLE OCCURS 5 TIMES.
+           10 PUSH-EXERCISE-NAME PIC X(20).
+           10 PUSH-EXERCISE-SETS PIC 9(2).
+           10 PUSH-EXERCISE-REPS PIC 9(2).
+           10 PUSH-EXERCISE-WEIGHT PIC 9(3).
