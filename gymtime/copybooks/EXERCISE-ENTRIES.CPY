@@ -0,0 +1,11 @@
+      *****************************************************************
+      * EXERCISE-ENTRY-TABLE
+      * Pre-supplied weight/rep entries, one slot per exercise line in
+      * that day's plan. Passed to push_program/pull_program/legs_
+      * program alongside the batch flag so a batch check-in can drive
+      * CHECK-AND-SAVE-PR without accepting from a terminal.
+      *****************************************************************
+       01 EXERCISE-ENTRY-TABLE.
+         05 EXERCISE-ENTRY OCCURS 5 TIMES.
+           10 ENTRY-WEIGHT PIC 999.
+           10 ENTRY-REPS PIC 99.
