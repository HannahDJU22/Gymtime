@@ -0,0 +1,9 @@
+      *****************************************************************
+      * TRAINING-PLAN
+      * Holds the split chosen on CHOOSE-TRAINING-SCREEN in gym_program
+      * and shared with PROGRAM1's PLAN SECTION.
+      *****************************************************************
+       01 TRAINING-PLAN PIC X(4).
+         88 PUSH-PLAN VALUE 'PUSH'.
+         88 PULL-PLAN VALUE 'PULL'.
+         88 LEGS-PLAN VALUE 'LEGS'.
