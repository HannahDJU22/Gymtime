@@ -0,0 +1,18 @@
+      *****************************************************************
+      * GYM-TRANSACTION-RECORD
+      * One pre-supplied check-in per record for gym_batch: the member,
+      * the date the check-in actually represents (YYYYMMDD, ZERO
+      * means "use today's system date"), their Y/N answer, the plan
+      * they picked (when going), and the weight/reps they hit on each
+      * exercise in that plan so PR tracking can run without a
+      * terminal in the loop.
+      *****************************************************************
+       01 GYM-TRANSACTION-RECORD.
+         05 TXN-MEMBER-ID PIC X(6).
+         05 TXN-DATE PIC 9(8).
+         05 TXN-ANSWER PIC X(1).
+         05 TXN-PLAN PIC X(4).
+         05 TXN-EXERCISE-ENTRIES.
+           10 TXN-EXERCISE-ENTRY OCCURS 5 TIMES.
+             15 TXN-ENTRY-WEIGHT PIC 999.
+             15 TXN-ENTRY-REPS PIC 99.
