@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PULL-PROGRAM
+      * Passed from PROGRAM1 to the pull_program submodule: the day's
+      * pull exercises with their sets, reps and working weight.
+      *****************************************************************
+       01 PULL-PROGRAM.
+         05 PULL-EXERCISE-TABLE OCCURS 5 TIMES.
+           10 PULL-EXERCISE-NAME PIC X(20).
+           10 PULL-EXERCISE-SETS PIC 9(2).
+           10 PULL-EXERCISE-REPS PIC 9(2).
+           10 PULL-EXERCISE-WEIGHT PIC 9(3).
