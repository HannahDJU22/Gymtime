@@ -0,0 +1,11 @@
+      *****************************************************************
+      * LEGS-PROGRAM
+      * Passed from PROGRAM1 to the legs_program submodule: the day's
+      * legs exercises with their sets, reps and working weight.
+      *****************************************************************
+       01 LEGS-PROGRAM.
+         05 LEGS-EXERCISE-TABLE OCCURS 5 TIMES.
+           10 LEGS-EXERCISE-NAME PIC X(20).
+           10 LEGS-EXERCISE-SETS PIC 9(2).
+           10 LEGS-EXERCISE-REPS PIC 9(2).
+           10 LEGS-EXERCISE-WEIGHT PIC 9(3).
