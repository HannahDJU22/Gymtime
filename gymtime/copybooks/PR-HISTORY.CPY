@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PR-HISTORY-RECORD
+      * Best weight/reps ever logged by a member for one exercise,
+      * keyed by member + exercise name, so today's entry can be
+      * compared against it and a personal record flagged on screen.
+      *****************************************************************
+       01 PR-HISTORY-RECORD.
+         05 PR-HIST-KEY.
+           10 PR-HIST-MEMBER-ID PIC X(6).
+           10 PR-HIST-EXERCISE-NAME PIC X(20).
+         05 PR-HIST-BEST-WEIGHT PIC 9(3).
+         05 PR-HIST-BEST-REPS PIC 9(2).
