@@ -0,0 +1,6 @@
+      *****************************************************************
+      * GYM-CONFIG
+      * Tuning constants shared between PROGRAM1 and GYM_BATCH so the
+      * interactive and batch entry points can't drift apart.
+      *****************************************************************
+       01 WS-NO-STREAK-LIMIT PIC 9(3) VALUE 3.
