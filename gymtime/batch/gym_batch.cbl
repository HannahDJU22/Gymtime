@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GYM_BATCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "GYMTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT GYM-LOG-FILE ASSIGN TO "GYMLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GYM-LOG-STATUS.
+
+           SELECT MEMBER-MASTER ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MEMBER-ID-KEY
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY "GYM-TRANSACTION.CPY".
+
+       FD  GYM-LOG-FILE.
+           COPY "GYM-LOG.CPY".
+
+       FD  MEMBER-MASTER.
+           COPY "MEMBER-MASTER.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANSACTION-STATUS PIC XX.
+       01 WS-GYM-LOG-STATUS PIC XX.
+       01 WS-MEMBER-MASTER-STATUS PIC XX.
+       01 WS-BATCH-FLAG PIC X(1) VALUE 'Y'.
+       01 WS-EOF PIC X VALUE 'N'.
+         88 END-OF-TRANSACTIONS VALUE 'Y'.
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 YES-OR-NO PIC X(1).
+         88 YES-TO-GYM VALUE 'Y', 'y'.
+         88 NO-TO-GYM VALUE 'N', 'n'.
+       COPY "GYM-CONFIG.CPY".
+       COPY "TRAINING_PLAN.CPY".
+       COPY "PUSH_PROGRAM.CPY".
+       COPY "PULL_PROGRAM.CPY".
+       COPY "LEGS_PROGRAM.CPY".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN GYMTXN.DAT - STATUS '
+                   WS-TRANSACTION-STATUS
+               GOBACK
+           END-IF
+           PERFORM UNTIL END-OF-TRANSACTIONS
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+
+           GOBACK.
+
+       PROCESS-TRANSACTION SECTION.
+           MOVE TXN-ANSWER TO YES-OR-NO
+           MOVE TXN-PLAN TO TRAINING-PLAN
+           EVALUATE TRUE
+               WHEN NOT YES-TO-GYM AND NOT NO-TO-GYM
+                   DISPLAY 'INVALID Y/N ANSWER FOR ' TXN-MEMBER-ID
+                       ' - TRANSACTION SKIPPED'
+               WHEN YES-TO-GYM
+                       AND NOT (PUSH-PLAN OR PULL-PLAN OR LEGS-PLAN)
+                   DISPLAY 'INVALID TRAINING PLAN FOR ' TXN-MEMBER-ID
+                       ' - TRANSACTION SKIPPED'
+               WHEN OTHER
+                   PERFORM MEMBER-LOOKUP
+                   IF YES-TO-GYM
+                       PERFORM RESET-NO-STREAK
+                   ELSE
+                       PERFORM BUMP-NO-STREAK
+                   END-IF
+                   PERFORM CHOOSE
+                   PERFORM WRITE-GYM-LOG
+           END-EVALUATE.
+
+       MEMBER-LOOKUP SECTION.
+           OPEN I-O MEMBER-MASTER
+           IF WS-MEMBER-MASTER-STATUS = '35'
+               CLOSE MEMBER-MASTER
+               OPEN OUTPUT MEMBER-MASTER
+               CLOSE MEMBER-MASTER
+               OPEN I-O MEMBER-MASTER
+           END-IF
+
+           MOVE TXN-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               INVALID KEY
+                   MOVE TXN-MEMBER-ID TO MEMBER-ID-KEY
+                   IF YES-TO-GYM
+                       MOVE 1 TO MEMBER-VISIT-COUNT
+                   ELSE
+                       MOVE 0 TO MEMBER-VISIT-COUNT
+                   END-IF
+                   MOVE 0 TO MEMBER-NO-STREAK
+                   WRITE MEMBER-MASTER-RECORD
+               NOT INVALID KEY
+                   IF YES-TO-GYM
+                       ADD 1 TO MEMBER-VISIT-COUNT
+                   END-IF
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+
+           CLOSE MEMBER-MASTER.
+
+       BUMP-NO-STREAK SECTION.
+           OPEN I-O MEMBER-MASTER
+           MOVE TXN-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               INVALID KEY
+                   MOVE TXN-MEMBER-ID TO MEMBER-ID-KEY
+                   MOVE 1 TO MEMBER-NO-STREAK
+                   WRITE MEMBER-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO MEMBER-NO-STREAK
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+           CLOSE MEMBER-MASTER.
+
+       RESET-NO-STREAK SECTION.
+           OPEN I-O MEMBER-MASTER
+           MOVE TXN-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               NOT INVALID KEY
+                   MOVE 0 TO MEMBER-NO-STREAK
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+           CLOSE MEMBER-MASTER.
+
+       CHOOSE SECTION.
+           EVALUATE TRUE
+               WHEN YES-TO-GYM
+                   PERFORM PLAN
+               WHEN NO-TO-GYM
+                   IF MEMBER-NO-STREAK >= WS-NO-STREAK-LIMIT
+                       DISPLAY 'CATCH-UP NEEDED FOR ' TXN-MEMBER-ID
+                           ' - ' MEMBER-NO-STREAK ' SNOOZE DAYS RUNNING'
+                   ELSE
+                       DISPLAY 'SNOOZE DAY LOGGED FOR ' TXN-MEMBER-ID
+                   END-IF
+           END-EVALUATE.
+
+       PLAN SECTION.
+           EVALUATE TRUE
+               WHEN PUSH-PLAN
+                   CALL 'push_program' USING PUSH-PROGRAM,
+                       TXN-MEMBER-ID, WS-BATCH-FLAG,
+                       TXN-EXERCISE-ENTRIES
+               WHEN PULL-PLAN
+                   CALL 'pull_program' USING PULL-PROGRAM,
+                       TXN-MEMBER-ID, WS-BATCH-FLAG,
+                       TXN-EXERCISE-ENTRIES
+               WHEN LEGS-PLAN
+                   CALL 'legs_program' USING LEGS-PROGRAM,
+                       TXN-MEMBER-ID, WS-BATCH-FLAG,
+                       TXN-EXERCISE-ENTRIES
+           END-EVALUATE.
+
+       WRITE-GYM-LOG SECTION.
+           IF TXN-DATE = ZERO
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE TXN-DATE TO WS-CURRENT-DATE
+           END-IF
+           MOVE TXN-MEMBER-ID TO LOG-MEMBER-ID
+           MOVE WS-CURRENT-DATE TO LOG-DATE
+           MOVE YES-OR-NO TO LOG-ANSWER
+           IF YES-TO-GYM
+               MOVE TRAINING-PLAN TO LOG-PLAN
+           ELSE
+               MOVE SPACES TO LOG-PLAN
+           END-IF
+
+           OPEN EXTEND GYM-LOG-FILE
+           IF WS-GYM-LOG-STATUS NOT = '00'
+               OPEN OUTPUT GYM-LOG-FILE
+           END-IF
+           WRITE GYM-LOG-RECORD
+           CLOSE GYM-LOG-FILE.
