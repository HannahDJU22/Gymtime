@@ -4,8 +4,45 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GYM-LOG-FILE ASSIGN TO "GYMLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GYM-LOG-STATUS.
+
+           SELECT MEMBER-MASTER ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MEMBER-ID-KEY
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-MEMBER-ID
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GYM-LOG-FILE.
+           COPY "GYM-LOG.CPY".
+
+       FD  MEMBER-MASTER.
+           COPY "MEMBER-MASTER.CPY".
+
+       FD  CHECKPOINT-FILE.
+           COPY "CHECKPOINT.CPY".
+
        WORKING-STORAGE SECTION.
+       01 WS-GYM-LOG-STATUS PIC XX.
+       01 WS-MEMBER-MASTER-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-CKPT-FOUND PIC X VALUE 'N'.
+         88 CKPT-FOUND VALUE 'Y'.
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 WS-MEMBER-ID PIC X(6).
+       01 WS-WELCOME-ERROR PIC X(30) VALUE SPACES.
+       01 WS-BATCH-FLAG PIC X(1) VALUE 'N'.
        01 VERTICAL-SIGN PIC X(2) VALUE '||'.
        01 HORIZONTAL-SIGN PIC X(1) VALUE '='.
        01 SLASH-SIGN PIC X(1) VALUE '/'.
@@ -17,8 +54,12 @@
            05 WS-SIDE-LINE PIC X VALUE '|'.
        01 WS-STAR-LINE PIC X(100) VALUE ALL '*'.
       *01 WS-COUNTER PIC 99 VALUE 0.
+       COPY "GYM-CONFIG.CPY".
        COPY "TRAINING_PLAN.CPY".
        COPY "PUSH_PROGRAM.CPY".
+       COPY "PULL_PROGRAM.CPY".
+       COPY "LEGS_PROGRAM.CPY".
+       COPY "EXERCISE-ENTRIES.CPY".
 
        SCREEN SECTION.
 
@@ -39,7 +80,7 @@
            05 OCCURS 25 TIMES.
              10 USING WS-SIDE-LINE LINE + 1 COL 80 PIC X.
 
-       01 WELCOME-SCREEN.
+       01 MEMBER-ID-SCREEN.
 
          03 LINE 9 COLUMN 5 PIC XX FROM VERTICAL-SIGN.
          03 LINE 8 COLUMN 6 PIC XX FROM VERTICAL-SIGN.
@@ -86,12 +127,18 @@
          03 LINE 12 COLUMN 30 PIC XX FROM VERTICAL-SIGN.
          03 LINE 9 COLUMN 45 PIC X FROM SLASH-SIGN.
          03 LINE 9 COLUMN 47 PIC X(10) VALUE 'GYMTIME!'.
+         03 LINE 13 COLUMN 45 PIC X(12) VALUE 'MEMBER ID: '.
+         03 LINE 13 COLUMN 57 PIC X(6) USING WS-MEMBER-ID.
+
+         *> en screen ELLER SUBMODUL? f�r uppl�gget 5*5 alt 3*10
+
+       01 WELCOME-SCREEN.
+
          03 LINE 15 COLUMN 45 PIC X(21) VALUE 'ENTER THE GYM --->  Y'.
          03 LINE 17 COLUMN 45 PIC X(21) VALUE 'SNOOOOOZZZING --->  N'.
          03 LINE 18 COLUMN 45 PIC X(17) VALUE 'MAKE YOUR CHOICE '.
          03 LINE 18 COLUMN 65 PIC X USING YES-OR-NO.
-
-         *> en screen ELLER SUBMODUL? f�r uppl�gget 5*5 alt 3*10
+         03 LINE 20 COLUMN 45 PIC X(30) FROM WS-WELCOME-ERROR.
 
        01 SNOOZE-SCREEN.
          03 BLANK SCREEN.
@@ -99,41 +146,245 @@
          *> v�ljer vilken tr�ning (push/pull/legs)
          03 LINE 9 COLUMN 15 PIC X(12) VALUE 'LAZY BASTARD'.
          03 LINE 12 COLUMN 15 PIC X(30) VALUE 'PRESS ENTER!'.
- 
+
+       01 CATCHUP-SCREEN.
+         03 BLANK SCREEN.
+         03 LINE 8 COLUMN 15 PIC X(35)
+            VALUE 'THAT IS SEVERAL DAYS IN A ROW NOW.'.
+         03 LINE 9 COLUMN 15 PIC X(35)
+            VALUE 'YOUR STREAK OF SKIPPING IS SHOWING.'.
+         03 LINE 12 COLUMN 15 PIC X(31)
+            VALUE 'GET BACK IN THERE. PRESS ENTER!'.
+
        01 PLAN-SCREEN.
          03 BLANK SCREEN.
 
        01 PUSH-SCREEN.
          03 LINE 9 COLUMN 15 PIC X(30)
             VALUE 'EXERCISES FOR PUSH TRAINING'.
-         03 LINE 10 COLUMN 15 PIC X VALUE SPACE.
-      
+
+       01 PULL-SCREEN.
+         03 LINE 9 COLUMN 15 PIC X(30)
+            VALUE 'EXERCISES FOR PULL TRAINING'.
+
+       01 LEGS-SCREEN.
+         03 LINE 9 COLUMN 15 PIC X(30)
+            VALUE 'EXERCISES FOR LEGS TRAINING'.
+
 
        PROCEDURE DIVISION.
+           MOVE ZERO TO EXERCISE-ENTRY-TABLE
            DISPLAY INIT-SCREEN
-           DISPLAY WELCOME-SCREEN
-           ACCEPT WELCOME-SCREEN
-           PERFORM CHOOSE
+           DISPLAY MEMBER-ID-SCREEN
+           ACCEPT MEMBER-ID-SCREEN
+           PERFORM CHECK-RESUME
+           IF CKPT-FOUND
+               DISPLAY 'RESUMING INCOMPLETE SESSION FOR ' WS-MEMBER-ID
+               MOVE CKPT-ANSWER TO YES-OR-NO
+               MOVE CKPT-PLAN TO TRAINING-PLAN
+               MOVE CKPT-DATE TO WS-CURRENT-DATE
+           ELSE
+               PERFORM WITH TEST AFTER UNTIL YES-TO-GYM OR NO-TO-GYM
+                   DISPLAY WELCOME-SCREEN
+                   ACCEPT WELCOME-SCREEN
+                   IF YES-TO-GYM OR NO-TO-GYM
+                       MOVE SPACES TO WS-WELCOME-ERROR
+                   ELSE
+                       MOVE 'INVALID ENTRY - TYPE Y OR N'
+                           TO WS-WELCOME-ERROR
+                   END-IF
+               END-PERFORM
+               PERFORM MEMBER-LOOKUP
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               IF YES-TO-GYM
+                   PERFORM RESET-NO-STREAK
+               ELSE
+                   PERFORM BUMP-NO-STREAK
+               END-IF
+               MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+               MOVE WS-CURRENT-DATE TO CKPT-DATE
+               MOVE YES-OR-NO TO CKPT-ANSWER
+               MOVE SPACES TO CKPT-PLAN
+               MOVE 'ANSWERED' TO CKPT-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN CKPT-STEP-DONE
+                   CONTINUE
+               WHEN CKPT-STEP-PLANNED
+                   DISPLAY PLAN-SCREEN
+                   PERFORM PLAN
+               WHEN OTHER
+                   PERFORM CHOOSE
+           END-EVALUATE
+
+           PERFORM WRITE-GYM-LOG
+           PERFORM CLEAR-CHECKPOINT
 
            GOBACK.
 
+       CHECK-RESUME SECTION.
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-CKPT-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-CKPT-FOUND
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT SECTION.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT SECTION.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '35'
+               MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DELETE CHECKPOINT-FILE
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       MEMBER-LOOKUP SECTION.
+           OPEN I-O MEMBER-MASTER
+           IF WS-MEMBER-MASTER-STATUS = '35'
+               CLOSE MEMBER-MASTER
+               OPEN OUTPUT MEMBER-MASTER
+               CLOSE MEMBER-MASTER
+               OPEN I-O MEMBER-MASTER
+           END-IF
+
+           MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               INVALID KEY
+                   MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+                   IF YES-TO-GYM
+                       MOVE 1 TO MEMBER-VISIT-COUNT
+                   ELSE
+                       MOVE 0 TO MEMBER-VISIT-COUNT
+                   END-IF
+                   MOVE 0 TO MEMBER-NO-STREAK
+                   WRITE MEMBER-MASTER-RECORD
+               NOT INVALID KEY
+                   IF YES-TO-GYM
+                       ADD 1 TO MEMBER-VISIT-COUNT
+                   END-IF
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+
+           CLOSE MEMBER-MASTER.
+
+       WRITE-GYM-LOG SECTION.
+           MOVE WS-MEMBER-ID TO LOG-MEMBER-ID
+           MOVE WS-CURRENT-DATE TO LOG-DATE
+           MOVE YES-OR-NO TO LOG-ANSWER
+           IF YES-TO-GYM
+               MOVE TRAINING-PLAN TO LOG-PLAN
+           ELSE
+               MOVE SPACES TO LOG-PLAN
+           END-IF
+
+           OPEN EXTEND GYM-LOG-FILE
+           IF WS-GYM-LOG-STATUS NOT = '00'
+               OPEN OUTPUT GYM-LOG-FILE
+           END-IF
+           WRITE GYM-LOG-RECORD
+           CLOSE GYM-LOG-FILE.
+
        CHOOSE SECTION.
            EVALUATE TRUE
                WHEN YES-TO-GYM
                    CALL 'gym_program' USING TRAINING-PLAN
+                   MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+                   MOVE TRAINING-PLAN TO CKPT-PLAN
+                   MOVE 'PLANNED' TO CKPT-STEP
+                   PERFORM SAVE-CHECKPOINT
                    DISPLAY PLAN-SCREEN
                    PERFORM PLAN
                WHEN NO-TO-GYM
-                   DISPLAY SNOOZE-SCREEN
+                   PERFORM READ-NO-STREAK
+                   IF MEMBER-NO-STREAK >= WS-NO-STREAK-LIMIT
+                       DISPLAY CATCHUP-SCREEN
+                   ELSE
+                       DISPLAY SNOOZE-SCREEN
+                   END-IF
+                   MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+                   MOVE 'DONE' TO CKPT-STEP
+                   PERFORM SAVE-CHECKPOINT
            END-EVALUATE.
 
+       BUMP-NO-STREAK SECTION.
+           OPEN I-O MEMBER-MASTER
+           MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               INVALID KEY
+                   MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+                   MOVE 1 TO MEMBER-NO-STREAK
+                   WRITE MEMBER-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO MEMBER-NO-STREAK
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+           CLOSE MEMBER-MASTER.
+
+       RESET-NO-STREAK SECTION.
+           OPEN I-O MEMBER-MASTER
+           MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               NOT INVALID KEY
+                   MOVE 0 TO MEMBER-NO-STREAK
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ
+           CLOSE MEMBER-MASTER.
+
+       READ-NO-STREAK SECTION.
+           OPEN INPUT MEMBER-MASTER
+           MOVE WS-MEMBER-ID TO MEMBER-ID-KEY
+           READ MEMBER-MASTER
+               INVALID KEY
+                   MOVE 0 TO MEMBER-NO-STREAK
+           END-READ
+           CLOSE MEMBER-MASTER.
+
        PLAN SECTION.
            EVALUATE TRUE
                WHEN PUSH-PLAN
                    DISPLAY PUSH-SCREEN
-                   CALL 'push_program' USING PUSH-PROGRAM
+                   CALL 'push_program' USING PUSH-PROGRAM, WS-MEMBER-ID,
+                       WS-BATCH-FLAG, EXERCISE-ENTRY-TABLE
                WHEN PULL-PLAN
-                   DISPLAY 'EXERCISES FOR PULL TRAINING'
+                   DISPLAY PULL-SCREEN
+                   CALL 'pull_program' USING PULL-PROGRAM, WS-MEMBER-ID,
+                       WS-BATCH-FLAG, EXERCISE-ENTRY-TABLE
                WHEN LEGS-PLAN
-                   DISPLAY 'EXERCISES FOR LEGS TRAINING'
-           END-EVALUATE.
\ No newline at end of file
+                   DISPLAY LEGS-SCREEN
+                   CALL 'legs_program' USING LEGS-PROGRAM, WS-MEMBER-ID,
+                       WS-BATCH-FLAG, EXERCISE-ENTRY-TABLE
+           END-EVALUATE
+           MOVE WS-MEMBER-ID TO CKPT-MEMBER-ID
+           MOVE 'DONE' TO CKPT-STEP
+           PERFORM SAVE-CHECKPOINT.
