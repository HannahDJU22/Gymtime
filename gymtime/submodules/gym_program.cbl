@@ -6,6 +6,7 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-CHOOSE-ERROR PIC X(40) VALUE SPACES.
 
        LINKAGE SECTION.
               COPY "TRAINING_PLAN.CPY".
@@ -15,22 +16,20 @@
          03 LINE 9 COLUMN 15 PIC X(19) VALUE 'PUSH, PULL OR LEGS?'.
          03 LINE 10 COLUMN 15 PIC X(18) VALUE 'MAKE YOUR CHOICE: '.
          03 LINE 12 COLUMN 15 PIC X(4) USING TRAINING-PLAN.
+         03 LINE 14 COLUMN 15 PIC X(40) FROM WS-CHOOSE-ERROR.
 
        PROCEDURE DIVISION USING TRAINING-PLAN.
 
-           DISPLAY CHOOSE-TRAINING-SCREEN
-           ACCEPT CHOOSE-TRAINING-SCREEN
-           EVALUATE TRUE
-               WHEN PUSH-PLAN
-                   *> L�GG IN ATT MAN RETURNERAR V�RDE TILL MAIN
-      *            DISPLAY ' YOU CHOSE PUSH'
-               WHEN PULL-PLAN
-      *            DISPLAY ' YOU CHOSE PULL'
-               WHEN LEGS-PLAN
-      *            DISPLAY ' YOU CHOSE LEGS'
-               WHEN OTHER
-      *            DISPLAY '????'
-
-           END-EVALUATE
+           PERFORM WITH TEST AFTER
+               UNTIL PUSH-PLAN OR PULL-PLAN OR LEGS-PLAN
+               DISPLAY CHOOSE-TRAINING-SCREEN
+               ACCEPT CHOOSE-TRAINING-SCREEN
+               IF PUSH-PLAN OR PULL-PLAN OR LEGS-PLAN
+                   MOVE SPACES TO WS-CHOOSE-ERROR
+               ELSE
+                   MOVE 'INVALID ENTRY - TYPE PUSH, PULL OR LEGS'
+                       TO WS-CHOOSE-ERROR
+               END-IF
+           END-PERFORM
 
            GOBACK.
