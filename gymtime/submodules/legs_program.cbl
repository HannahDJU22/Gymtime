@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEGS_PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR-HISTORY-FILE ASSIGN TO "PRHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-HIST-KEY
+               FILE STATUS IS WS-PR-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PR-HISTORY-FILE.
+           COPY "PR-HISTORY.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-PR-HIST-STATUS PIC XX.
+       01 WS-PR-FLAG PIC X(8) VALUE SPACES.
+       01 WS-ENTERED-WEIGHT PIC 999.
+       01 WS-ENTERED-REPS PIC 99.
+       01 WS-DEFAULT-LEGS-EXERCISES.
+         05 FILLER PIC X(20) VALUE 'BACK SQUAT'.
+         05 FILLER PIC 9(2) VALUE 4.
+         05 FILLER PIC 9(2) VALUE 6.
+         05 FILLER PIC 9(3) VALUE 185.
+         05 FILLER PIC X(20) VALUE 'ROMANIAN DEADLIFT'.
+         05 FILLER PIC 9(2) VALUE 3.
+         05 FILLER PIC 9(2) VALUE 10.
+         05 FILLER PIC 9(3) VALUE 135.
+         05 FILLER PIC X(20) VALUE 'LEG PRESS'.
+         05 FILLER PIC 9(2) VALUE 3.
+         05 FILLER PIC 9(2) VALUE 12.
+         05 FILLER PIC 9(3) VALUE 225.
+         05 FILLER PIC X(20) VALUE 'WALKING LUNGE'.
+         05 FILLER PIC 9(2) VALUE 3.
+         05 FILLER PIC 9(2) VALUE 12.
+         05 FILLER PIC 9(3) VALUE 40.
+         05 FILLER PIC X(20) VALUE 'CALF RAISE'.
+         05 FILLER PIC 9(2) VALUE 4.
+         05 FILLER PIC 9(2) VALUE 15.
+         05 FILLER PIC 9(3) VALUE 90.
+       01 WS-DEFAULT-LEGS-TABLE REDEFINES WS-DEFAULT-LEGS-EXERCISES.
+         05 WS-DEFAULT-LEGS-ROW OCCURS 5 TIMES.
+           10 WS-DEFAULT-LEGS-NAME PIC X(20).
+           10 WS-DEFAULT-LEGS-SETS PIC 9(2).
+           10 WS-DEFAULT-LEGS-REPS PIC 9(2).
+           10 WS-DEFAULT-LEGS-WEIGHT PIC 9(3).
+       01 WS-EXERCISE-INDEX PIC 9(2).
+       01 WS-DISPLAY-LINE PIC 99 VALUE 12.
+       01 WS-EXERCISE-LINE PIC X(40).
+
+       LINKAGE SECTION.
+              COPY "LEGS_PROGRAM.CPY".
+       01 LS-MEMBER-ID PIC X(6).
+       01 LS-BATCH-FLAG PIC X(1).
+         88 BATCH-MODE VALUE 'Y', 'y'.
+              COPY "EXERCISE-ENTRIES.CPY".
+
+       SCREEN SECTION.
+       01 LEGS-EXERCISE-SCREEN.
+         03 LINE WS-DISPLAY-LINE COLUMN 15 PIC X(40)
+            FROM WS-EXERCISE-LINE.
+         03 LINE WS-DISPLAY-LINE COLUMN 58 PIC X(3) VALUE 'WT:'.
+         03 LINE WS-DISPLAY-LINE COLUMN 61 PIC 999
+            USING WS-ENTERED-WEIGHT.
+         03 LINE WS-DISPLAY-LINE COLUMN 65 PIC X(3) VALUE 'RP:'.
+         03 LINE WS-DISPLAY-LINE COLUMN 68 PIC 99 USING WS-ENTERED-REPS.
+
+       01 LEGS-PR-FLAG-SCREEN.
+         03 LINE WS-DISPLAY-LINE COLUMN 72 PIC X(8) FROM WS-PR-FLAG.
+
+       PROCEDURE DIVISION USING LEGS-PROGRAM, LS-MEMBER-ID,
+               LS-BATCH-FLAG, EXERCISE-ENTRY-TABLE.
+
+           MOVE WS-DEFAULT-LEGS-TABLE TO LEGS-PROGRAM
+
+           PERFORM VARYING WS-EXERCISE-INDEX FROM 1 BY 1
+                   UNTIL WS-EXERCISE-INDEX > 5
+               MOVE 11 TO WS-DISPLAY-LINE
+               ADD WS-EXERCISE-INDEX TO WS-DISPLAY-LINE
+               MOVE SPACES TO WS-EXERCISE-LINE
+               MOVE ZERO TO WS-ENTERED-WEIGHT WS-ENTERED-REPS
+               STRING LEGS-EXERCISE-NAME(WS-EXERCISE-INDEX)
+                          DELIMITED BY SIZE
+                      ' S:' DELIMITED BY SIZE
+                      LEGS-EXERCISE-SETS(WS-EXERCISE-INDEX)
+                          DELIMITED BY SIZE
+                      ' R:' DELIMITED BY SIZE
+                      LEGS-EXERCISE-REPS(WS-EXERCISE-INDEX)
+                          DELIMITED BY SIZE
+                      ' @' DELIMITED BY SIZE
+                      LEGS-EXERCISE-WEIGHT(WS-EXERCISE-INDEX)
+                          DELIMITED BY SIZE
+                      'LB' DELIMITED BY SIZE
+                   INTO WS-EXERCISE-LINE
+               IF BATCH-MODE
+                   MOVE ENTRY-WEIGHT(WS-EXERCISE-INDEX)
+                       TO WS-ENTERED-WEIGHT
+                   MOVE ENTRY-REPS(WS-EXERCISE-INDEX)
+                       TO WS-ENTERED-REPS
+               ELSE
+                   DISPLAY LEGS-EXERCISE-SCREEN
+                   ACCEPT LEGS-EXERCISE-SCREEN
+               END-IF
+               PERFORM CHECK-AND-SAVE-PR
+               IF BATCH-MODE
+                   DISPLAY LEGS-EXERCISE-NAME(WS-EXERCISE-INDEX)
+                       ' ' WS-PR-FLAG
+               ELSE
+                   DISPLAY LEGS-PR-FLAG-SCREEN
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       CHECK-AND-SAVE-PR SECTION.
+           MOVE SPACES TO WS-PR-FLAG
+           IF WS-ENTERED-WEIGHT > 0 OR WS-ENTERED-REPS > 0
+               MOVE LS-MEMBER-ID TO PR-HIST-MEMBER-ID
+               MOVE LEGS-EXERCISE-NAME(WS-EXERCISE-INDEX)
+                   TO PR-HIST-EXERCISE-NAME
+
+               OPEN I-O PR-HISTORY-FILE
+               IF WS-PR-HIST-STATUS = '35'
+                   CLOSE PR-HISTORY-FILE
+                   OPEN OUTPUT PR-HISTORY-FILE
+                   CLOSE PR-HISTORY-FILE
+                   OPEN I-O PR-HISTORY-FILE
+               END-IF
+
+               READ PR-HISTORY-FILE
+                   INVALID KEY
+                       MOVE WS-ENTERED-WEIGHT TO PR-HIST-BEST-WEIGHT
+                       MOVE WS-ENTERED-REPS TO PR-HIST-BEST-REPS
+                       MOVE 'NEW PR!!' TO WS-PR-FLAG
+                       WRITE PR-HISTORY-RECORD
+                   NOT INVALID KEY
+                       IF WS-ENTERED-WEIGHT > PR-HIST-BEST-WEIGHT
+                           OR (WS-ENTERED-WEIGHT = PR-HIST-BEST-WEIGHT
+                               AND WS-ENTERED-REPS > PR-HIST-BEST-REPS)
+                           MOVE WS-ENTERED-WEIGHT TO PR-HIST-BEST-WEIGHT
+                           MOVE WS-ENTERED-REPS TO PR-HIST-BEST-REPS
+                           MOVE 'NEW PR!!' TO WS-PR-FLAG
+                           REWRITE PR-HISTORY-RECORD
+                       END-IF
+               END-READ
+
+               CLOSE PR-HISTORY-FILE
+           END-IF.
