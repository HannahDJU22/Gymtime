@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GYM_REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GYM-LOG-FILE ASSIGN TO "GYMLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GYM-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GYM-LOG-FILE.
+           COPY "GYM-LOG.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-GYM-LOG-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+         88 END-OF-LOG VALUE 'Y'.
+       01 WS-PERIOD-START-IN PIC X(8) VALUE SPACES.
+       01 WS-PERIOD-END-IN PIC X(8) VALUE SPACES.
+       01 WS-PERIOD-START PIC 9(8) VALUE 0.
+       01 WS-PERIOD-END PIC 9(8) VALUE 99999999.
+       01 WS-TOTAL-SESSIONS PIC 9(5) VALUE 0.
+       01 WS-GYM-DAYS PIC 9(5) VALUE 0.
+       01 WS-SNOOZE-DAYS PIC 9(5) VALUE 0.
+       01 WS-PUSH-COUNT PIC 9(5) VALUE 0.
+       01 WS-PULL-COUNT PIC 9(5) VALUE 0.
+       01 WS-LEGS-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'GYMTIME ATTENDANCE REPORT'
+           DISPLAY 'PERIOD START DATE (YYYYMMDD, BLANK = ALL): '
+           ACCEPT WS-PERIOD-START-IN
+           IF WS-PERIOD-START-IN NOT = SPACES
+               MOVE WS-PERIOD-START-IN TO WS-PERIOD-START
+           END-IF
+           DISPLAY 'PERIOD END DATE   (YYYYMMDD, BLANK = ALL): '
+           ACCEPT WS-PERIOD-END-IN
+           IF WS-PERIOD-END-IN NOT = SPACES
+               MOVE WS-PERIOD-END-IN TO WS-PERIOD-END
+           END-IF
+
+           OPEN INPUT GYM-LOG-FILE
+           IF WS-GYM-LOG-STATUS NOT = '00'
+               DISPLAY 'NO SESSIONS LOGGED YET'
+           ELSE
+               PERFORM UNTIL END-OF-LOG
+                   READ GYM-LOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF LOG-DATE >= WS-PERIOD-START
+                               AND LOG-DATE <= WS-PERIOD-END
+                               PERFORM TALLY-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GYM-LOG-FILE
+           END-IF
+
+           PERFORM PRINT-REPORT
+
+           GOBACK.
+
+       TALLY-RECORD SECTION.
+           ADD 1 TO WS-TOTAL-SESSIONS
+           IF LOG-YES-TO-GYM
+               ADD 1 TO WS-GYM-DAYS
+               EVALUATE TRUE
+                   WHEN LOG-PUSH-PLAN
+                       ADD 1 TO WS-PUSH-COUNT
+                   WHEN LOG-PULL-PLAN
+                       ADD 1 TO WS-PULL-COUNT
+                   WHEN LOG-LEGS-PLAN
+                       ADD 1 TO WS-LEGS-COUNT
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-SNOOZE-DAYS
+           END-IF.
+
+       PRINT-REPORT SECTION.
+           DISPLAY '=========================='
+           DISPLAY 'TOTAL SESSIONS LOGGED: ' WS-TOTAL-SESSIONS
+           DISPLAY 'GYM DAYS:              ' WS-GYM-DAYS
+           DISPLAY 'SNOOZE DAYS:           ' WS-SNOOZE-DAYS
+           DISPLAY 'PUSH-PLAN PICKED:      ' WS-PUSH-COUNT
+           DISPLAY 'PULL-PLAN PICKED:      ' WS-PULL-COUNT
+           DISPLAY 'LEGS-PLAN PICKED:      ' WS-LEGS-COUNT.
